@@ -0,0 +1,276 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial21.
+*> Batch sales-tax calculation across a whole day's invoices.
+*> The rate is no longer wired into the source — it's looked up
+*> per invoice line from a jurisdiction-keyed tax rate table,
+*> and every line's tax is totaled by jurisdiction in a
+*> tax register report instead of one ACCEPT-driven calc.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> One rate per jurisdiction, loaded into WSTaxRateTable
+       *> at startup
+       SELECT TaxRateFile ASSIGN TO "TaxRate.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSTaxRateFileStatus.
+       *> One line per invoice to tax
+       SELECT InvoiceFile ASSIGN TO "InvoiceTran.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSInvoiceFileStatus.
+       *> Tax register : one line per invoice plus a
+       *> jurisdiction subtotal and a grand total
+       SELECT TaxRegister ASSIGN TO "TaxRegister.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSRegisterFileStatus.
+       *> Exception log used whenever an I-O operation on one
+       *> of the above files doesn't come back with status '00'
+       SELECT ExceptionLog ASSIGN TO "IOError.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSExcLogFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+*> Jurisdiction-keyed tax rate table record
+FD TaxRateFile.
+01 TaxRateRecord.
+       02 TRJurisdiction PIC X(10).
+       02 TRRate         PIC V999.
+
+*> One invoice transaction : jurisdiction and price to tax
+FD InvoiceFile.
+01 InvoiceRecord.
+       02 InvInvoiceNum   PIC 9(8).
+       02 InvJurisdiction PIC X(10).
+       02 InvPrice        PIC 9(4)V99.
+
+FD TaxRegister.
+01 RegisterLine PIC X(60).
+
+*> Exception log record layout
+FD ExceptionLog.
+01 ExceptionLogLine.
+       02 ELStatus      PIC XX.
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELFile        PIC X(14).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELOperation   PIC X(10).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELKey         PIC 9(8).
+
+WORKING-STORAGE SECTION.
+*> In-memory tax rate table, loaded once from TaxRateFile and
+*> looked up by jurisdiction for every invoice line. Also
+*> accumulates each jurisdiction's running tax total for the
+*> register's subtotal lines.
+01 WSTaxRateTable.
+       02 WSTaxRateEntry OCCURS 50 TIMES.
+           03 TREJurisdiction PIC X(10).
+           03 TRERate         PIC V999.
+           03 TRETaxTotal     PIC 9(8)V99 VALUE ZERO.
+01 WSTaxRateCount PIC 9(4) VALUE ZERO.
+01 WSTaxRateIdx   PIC 9(4).
+01 WSFoundIdx     PIC 9(4).
+
+01 WSInvoiceTax   PIC 9(6)V99.
+01 WSFullPrice    PIC 9(6)V99.
+01 WSGrandTax     PIC 9(8)V99 VALUE ZERO.
+
+01 WSDetailLine.
+       02 FILLER            PIC X(4) VALUE SPACES.
+       02 DLInvoiceNum      PIC 9(8).
+       02 FILLER            PIC X(2) VALUE SPACES.
+       02 DLJurisdiction    PIC X(10).
+       02 FILLER            PIC X(2) VALUE SPACES.
+       02 DLPrice           PIC Z(4)9.99.
+       02 FILLER            PIC X(2) VALUE SPACES.
+       02 DLTax             PIC Z(4)9.99.
+       02 FILLER            PIC X(2) VALUE SPACES.
+       02 DLFullPrice       PIC Z(4)9.99.
+
+01 WSSubtotalLine.
+       02 FILLER            PIC X(4) VALUE SPACES.
+       02 SLJurisdiction    PIC X(10).
+       02 FILLER            PIC X(7) VALUE " Tax : ".
+       02 SLTaxTotal        PIC Z(6)9.99.
+
+01 WSGrandTotalLine.
+       02 FILLER            PIC X(14) VALUE "Grand Tax Tot:".
+       02 FILLER            PIC X VALUE SPACE.
+       02 GLTaxTotal        PIC Z(6)9.99.
+
+01 WSInvoiceEOF   PIC X VALUE "N".
+       88 InvoiceEOF VALUE "Y".
+
+*> Holds the status of the last I-O operation on each file
+01 WSTaxRateFileStatus  PIC XX VALUE "00".
+01 WSInvoiceFileStatus  PIC XX VALUE "00".
+01 WSRegisterFileStatus PIC XX VALUE "00".
+01 WSExcLogFileStatus   PIC XX VALUE "00".
+01 WSIOOperation        PIC X(10) VALUE SPACE.
+
+PROCEDURE DIVISION.
+StartTaxCalc.
+       PERFORM LoadTaxRateTable
+
+       OPEN INPUT InvoiceFile
+       MOVE "OPEN" TO WSIOOperation
+       PERFORM LogInvoiceError
+
+       OPEN OUTPUT TaxRegister
+       MOVE "OPEN" TO WSIOOperation
+       PERFORM LogRegisterError
+
+       PERFORM ReadInvoice
+       PERFORM UNTIL InvoiceEOF
+           PERFORM TaxInvoiceLine
+           PERFORM ReadInvoice
+       END-PERFORM
+
+       PERFORM WriteSubtotals
+
+       CLOSE InvoiceFile
+       CLOSE TaxRegister
+       STOP RUN.
+
+*> Loads every jurisdiction/rate pair from TaxRateFile into
+*> WSTaxRateTable so each invoice line can look its rate up
+*> in memory instead of reading the rate file per line
+LoadTaxRateTable.
+       OPEN INPUT TaxRateFile
+       MOVE "OPEN" TO WSIOOperation
+       PERFORM LogTaxRateError
+
+       PERFORM UNTIL WSTaxRateFileStatus NOT = "00"
+           READ TaxRateFile
+               AT END MOVE "10" TO WSTaxRateFileStatus
+               NOT AT END
+                   IF WSTaxRateCount < 50
+                       ADD 1 TO WSTaxRateCount
+                       MOVE TRJurisdiction TO TREJurisdiction(WSTaxRateCount)
+                       MOVE TRRate TO TRERate(WSTaxRateCount)
+                       MOVE ZERO TO TRETaxTotal(WSTaxRateCount)
+                   ELSE
+                       DISPLAY "TaxRate.dat has more than 50 jurisdictions, ignoring " TRJurisdiction
+                   END-IF
+           END-READ
+           MOVE "READ" TO WSIOOperation
+           PERFORM LogTaxRateError
+       END-PERFORM
+
+       CLOSE TaxRateFile.
+
+*> Looks InvJurisdiction up in WSTaxRateTable, computes the
+*> tax and full price, writes the detail line, and adds the
+*> tax into that jurisdiction's running subtotal
+TaxInvoiceLine.
+       PERFORM FindTaxRate
+       IF WSFoundIdx = ZERO
+           DISPLAY "No tax rate for jurisdiction " InvJurisdiction
+       ELSE
+           COMPUTE WSInvoiceTax ROUNDED =
+               InvPrice * TRERate(WSFoundIdx)
+           COMPUTE WSFullPrice ROUNDED = InvPrice + WSInvoiceTax
+           ADD WSInvoiceTax TO TRETaxTotal(WSFoundIdx)
+           ADD WSInvoiceTax TO WSGrandTax
+
+           MOVE InvInvoiceNum TO DLInvoiceNum
+           MOVE InvJurisdiction TO DLJurisdiction
+           MOVE InvPrice TO DLPrice
+           MOVE WSInvoiceTax TO DLTax
+           MOVE WSFullPrice TO DLFullPrice
+           WRITE RegisterLine FROM WSDetailLine
+           MOVE "WRITE" TO WSIOOperation
+           PERFORM LogRegisterError
+       END-IF.
+
+*> Searches WSTaxRateTable for InvJurisdiction, leaving its
+*> index in WSFoundIdx, or ZERO if no rate is on file for it
+FindTaxRate.
+       MOVE ZERO TO WSFoundIdx
+       PERFORM VARYING WSTaxRateIdx FROM 1 BY 1
+           UNTIL WSTaxRateIdx > WSTaxRateCount
+           IF TREJurisdiction(WSTaxRateIdx) = InvJurisdiction
+               MOVE WSTaxRateIdx TO WSFoundIdx
+           END-IF
+       END-PERFORM.
+
+*> Writes one subtotal line per jurisdiction with any tax
+*> collected, followed by the grand total across all of them
+WriteSubtotals.
+       PERFORM VARYING WSTaxRateIdx FROM 1 BY 1
+           UNTIL WSTaxRateIdx > WSTaxRateCount
+           MOVE TREJurisdiction(WSTaxRateIdx) TO SLJurisdiction
+           MOVE TRETaxTotal(WSTaxRateIdx) TO SLTaxTotal
+           WRITE RegisterLine FROM WSSubtotalLine
+           MOVE "WRITE" TO WSIOOperation
+           PERFORM LogRegisterError
+       END-PERFORM
+       MOVE WSGrandTax TO GLTaxTotal
+       WRITE RegisterLine FROM WSGrandTotalLine
+       MOVE "WRITE" TO WSIOOperation
+       PERFORM LogRegisterError.
+
+ReadInvoice.
+       READ InvoiceFile
+           AT END SET InvoiceEOF TO TRUE
+       END-READ
+       MOVE "READ" TO WSIOOperation
+       PERFORM LogInvoiceError.
+
+*> Writes the status code, operation, and invoice key to the
+*> exception log whenever the last TaxRateFile I-O didn't
+*> come back '00', ignoring the normal end-of-file status '10'
+LogTaxRateError.
+       IF WSTaxRateFileStatus NOT = "00" AND WSTaxRateFileStatus NOT = "10"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSTaxRateFileStatus TO ELStatus
+           MOVE "TaxRateFile" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE ZERO TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> Writes the status code, operation, and invoice key to the
+*> exception log whenever the last InvoiceFile I-O didn't
+*> come back '00', ignoring the normal end-of-file status '10'
+LogInvoiceError.
+       IF WSInvoiceFileStatus NOT = "00" AND WSInvoiceFileStatus NOT = "10"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSInvoiceFileStatus TO ELStatus
+           MOVE "InvoiceFile" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE InvInvoiceNum TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> Writes the status code and operation to the exception log
+*> whenever the last TaxRegister I-O didn't come back '00',
+*> ignoring the normal end-of-file status '10'
+LogRegisterError.
+       IF WSRegisterFileStatus NOT = "00" AND WSRegisterFileStatus NOT = "10"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSRegisterFileStatus TO ELStatus
+           MOVE "TaxRegister" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE ZERO TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> OPEN EXTEND aborts the run with status 35 if ExceptionLog
+*> doesn't exist yet, instead of creating it, so create it with
+*> a throwaway OPEN OUTPUT first the one time that happens
+OpenExceptionLog.
+       OPEN EXTEND ExceptionLog
+       IF WSExcLogFileStatus = "35"
+           OPEN OUTPUT ExceptionLog
+           CLOSE ExceptionLog
+           OPEN EXTEND ExceptionLog
+       END-IF.
