@@ -0,0 +1,141 @@
+       >>SOURCE FORMAT FREE
+*> Compile with : cobc -x CUSTCTL.cob
+*> Execute : ./CUSTCTL
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CustCtl.
+*> Reads Customer.dat end to end and calls GETSUM to build a
+*> record count and an IDNum hash total, so "records we expect"
+*> can be reconciled against "records actually on the file"
+*> after every load.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       SELECT ControlReport ASSIGN TO "CustCtl.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT ExceptionLog ASSIGN TO "IOError.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSExcLogFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 CustName.
+           03 FirstName    PIC X(15).
+           03 MiddleName   PIC X(15).
+           03 LastName     PIC X(15).
+       02 CustAddress.
+           03 Street       PIC X(20).
+           03 City         PIC X(15).
+           03 State        PIC X(2).
+           03 Zip          PIC X(9).
+       02 Phone    PIC X(12).
+       02 CustStatus  PIC X VALUE "A".
+           88 ActiveCust VALUE "A".
+           88 ClosedCust VALUE "C".
+       *> Standardized "First Middle Last" name, built by CUSTSTD
+       02 FullName PIC X(32).
+
+FD ControlReport.
+01 ControlLine PIC X(40).
+
+*> Exception log record layout
+FD ExceptionLog.
+01 ExceptionLogLine.
+       02 ELStatus      PIC XX.
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELFile        PIC X(14).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELOperation   PIC X(10).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELKey         PIC 9(8).
+
+WORKING-STORAGE SECTION.
+01 WSFunction    PIC X(4).
+01 WSRecordCount PIC 9(8).
+01 WSHashTotal   PIC 9(16).
+
+01 ControlCountLine.
+       02 FILLER      PIC X(16) VALUE "Record Count : ".
+       02 CCRecords   PIC ZZZZ,ZZ9.
+01 ControlHashLine.
+       02 FILLER      PIC X(16) VALUE "IDNum Hash Tot: ".
+       02 CHHashTotal PIC Z(14)9.
+
+*> Holds the status of the last CustomerFile I-O operation
+01 WSFileStatus       PIC XX VALUE "00".
+01 WSExcLogFileStatus PIC XX VALUE "00".
+01 WSIOOperation      PIC X(10) VALUE SPACE.
+01 WSCustEOF          PIC X VALUE "N".
+       88 CustEOF VALUE "Y".
+
+PROCEDURE DIVISION.
+StartCustCtl.
+       OPEN INPUT CustomerFile
+       MOVE "OPEN" TO WSIOOperation
+       PERFORM LogIOError
+       OPEN OUTPUT ControlReport
+
+       MOVE "INIT" TO WSFunction
+       CALL 'GETSUM' USING WSFunction, IDNum, WSRecordCount, WSHashTotal
+
+       READ CustomerFile NEXT
+           AT END SET CustEOF TO TRUE
+       END-READ
+       MOVE "READ" TO WSIOOperation
+       PERFORM LogIOError
+
+       PERFORM UNTIL CustEOF
+           MOVE "ADD " TO WSFunction
+           CALL 'GETSUM' USING WSFunction, IDNum, WSRecordCount,
+               WSHashTotal
+           READ CustomerFile NEXT
+               AT END SET CustEOF TO TRUE
+           END-READ
+           MOVE "READ" TO WSIOOperation
+           PERFORM LogIOError
+       END-PERFORM
+
+       MOVE WSRecordCount TO CCRecords
+       MOVE WSHashTotal TO CHHashTotal
+       WRITE ControlLine FROM ControlCountLine
+       WRITE ControlLine FROM ControlHashLine
+       DISPLAY ControlCountLine
+       DISPLAY ControlHashLine
+
+       CLOSE CustomerFile
+       CLOSE ControlReport
+       STOP RUN.
+
+*> Writes the status code, operation, and record key to the
+*> exception log whenever the last I-O didn't come back '00',
+*> ignoring the normal end-of-file status '10'
+LogIOError.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSFileStatus TO ELStatus
+           MOVE "CustomerFile" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE IDNum TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> OPEN EXTEND aborts the run with status 35 if ExceptionLog
+*> doesn't exist yet, instead of creating it, so create it with
+*> a throwaway OPEN OUTPUT first the one time that happens
+OpenExceptionLog.
+       OPEN EXTEND ExceptionLog
+       IF WSExcLogFileStatus = "35"
+           OPEN OUTPUT ExceptionLog
+           CLOSE ExceptionLog
+           OPEN EXTEND ExceptionLog
+       END-IF.
