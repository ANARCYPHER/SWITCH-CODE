@@ -0,0 +1,320 @@
+       >>SOURCE FORMAT FREE
+*> Compile with : cobc -x CUSTSTD.cob
+*> Execute : ./CUSTSTD
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CustStd.
+*> Standardizes every Customer.dat record's name into one
+*> "First Middle Last" FullName field, using the same STRING
+*> DELIMITED BY SIZE / ON OVERFLOW pattern tutorial22 shows, run
+*> across the whole file instead of a single hardcoded sample.
+*> A name that doesn't fit FullName still gets written, truncated,
+*> but is also logged to NameExceptions so it can be fixed by hand.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       *> Offending IDNum and name, one line per truncated FullName
+       SELECT NameExceptions ASSIGN TO "NameExc.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSNameExcFileStatus.
+       *> Exception log used whenever a CustomerFile I-O
+       *> operation doesn't come back with status '00'
+       SELECT ExceptionLog ASSIGN TO "IOError.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSExcLogFileStatus.
+       *> Audit trail of every add/change to CustomerFile, with
+       *> before and after images of the changed fields
+       SELECT AuditJournal ASSIGN TO "CustAudit.jnl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSAuditFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 CustName.
+           03 FirstName    PIC X(15).
+           03 MiddleName   PIC X(15).
+           03 LastName     PIC X(15).
+       02 CustAddress.
+           03 Street       PIC X(20).
+           03 City         PIC X(15).
+           03 State        PIC X(2).
+           03 Zip          PIC X(9).
+       02 Phone    PIC X(12).
+       02 CustStatus  PIC X VALUE "A".
+           88 ActiveCust VALUE "A".
+           88 ClosedCust VALUE "C".
+       *> Standardized "First Middle Last" name built below
+       02 FullName PIC X(32).
+
+*> One line per customer whose standardized name overflowed
+*> FullName and had to be truncated
+FD NameExceptions.
+01 NameExcLine.
+       02 NEIDNum       PIC 9(8).
+       02 FILLER        PIC X VALUE SPACE.
+       02 NEFirstName   PIC X(15).
+       02 FILLER        PIC X VALUE SPACE.
+       02 NEMiddleName  PIC X(15).
+       02 FILLER        PIC X VALUE SPACE.
+       02 NELastName    PIC X(15).
+
+*> Exception log record layout
+FD ExceptionLog.
+01 ExceptionLogLine.
+       02 ELStatus      PIC XX.
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELFile        PIC X(14).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELOperation   PIC X(10).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELKey         PIC 9(8).
+
+*> Audit journal record layout : who/when/what changed, with
+*> the before and after values of the changed fields
+FD AuditJournal.
+01 AuditJournalLine.
+       02 AudTimestamp   PIC X(21).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudOperation   PIC X(7).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudIDNum       PIC 9(8).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudBeforeImage.
+           03 AudBeforeName.
+               04 AudBeforeFirstName  PIC X(15).
+               04 AudBeforeMiddleName PIC X(15).
+               04 AudBeforeLastName   PIC X(15).
+           03 AudBeforeAddress.
+               04 AudBeforeStreet PIC X(20).
+               04 AudBeforeCity   PIC X(15).
+               04 AudBeforeState  PIC X(2).
+               04 AudBeforeZip    PIC X(9).
+           03 AudBeforePhone    PIC X(12).
+           03 AudBeforeStatus   PIC X.
+           03 AudBeforeFullName PIC X(32).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudAfterImage.
+           03 AudAfterName.
+               04 AudAfterFirstName  PIC X(15).
+               04 AudAfterMiddleName PIC X(15).
+               04 AudAfterLastName   PIC X(15).
+           03 AudAfterAddress.
+               04 AudAfterStreet PIC X(20).
+               04 AudAfterCity   PIC X(15).
+               04 AudAfterState  PIC X(2).
+               04 AudAfterZip    PIC X(9).
+           03 AudAfterPhone    PIC X(12).
+           03 AudAfterStatus   PIC X.
+           03 AudAfterFullName PIC X(32).
+
+WORKING-STORAGE SECTION.
+*> Holds the status of the last I-O against each file
+01 WSFileStatus        PIC XX VALUE "00".
+01 WSNameExcFileStatus PIC XX VALUE "00".
+01 WSExcLogFileStatus  PIC XX VALUE "00".
+01 WSAuditFileStatus   PIC XX VALUE "00".
+01 WSIOOperation       PIC X(10) VALUE SPACE.
+01 WSCustEOF           PIC X VALUE "N".
+       88 CustEOF VALUE "Y".
+
+*> Set whenever the STRING below overflows FullName
+01 WSOverflowFlag PIC X VALUE "N".
+       88 NameOverflow VALUE "Y".
+
+*> Before and after images of the fields being changed,
+*> moved into the audit journal record by WriteAuditJournal
+01 WSBeforeImage.
+       02 WSBeforeFirstName  PIC X(15).
+       02 WSBeforeMiddleName PIC X(15).
+       02 WSBeforeLastName   PIC X(15).
+       02 WSBeforeStreet     PIC X(20).
+       02 WSBeforeCity       PIC X(15).
+       02 WSBeforeState      PIC X(2).
+       02 WSBeforeZip        PIC X(9).
+       02 WSBeforePhone      PIC X(12).
+       02 WSBeforeStatus     PIC X.
+       02 WSBeforeFullName   PIC X(32).
+01 WSAfterImage.
+       02 WSAfterFirstName  PIC X(15).
+       02 WSAfterMiddleName PIC X(15).
+       02 WSAfterLastName   PIC X(15).
+       02 WSAfterStreet     PIC X(20).
+       02 WSAfterCity       PIC X(15).
+       02 WSAfterState      PIC X(2).
+       02 WSAfterZip        PIC X(9).
+       02 WSAfterPhone      PIC X(12).
+       02 WSAfterStatus     PIC X.
+       02 WSAfterFullName   PIC X(32).
+01 WSAuditOperation  PIC X(7).
+
+PROCEDURE DIVISION.
+StartCustStd.
+       OPEN I-O CustomerFile
+       MOVE "OPEN" TO WSIOOperation
+       PERFORM LogIOError
+
+       OPEN OUTPUT NameExceptions
+       MOVE "OPEN" TO WSIOOperation
+       PERFORM LogNameExcError
+
+       READ CustomerFile NEXT
+           AT END SET CustEOF TO TRUE
+       END-READ
+       MOVE "READ" TO WSIOOperation
+       PERFORM LogIOError
+
+       PERFORM UNTIL CustEOF
+           PERFORM StandardizeName
+           READ CustomerFile NEXT
+               AT END SET CustEOF TO TRUE
+           END-READ
+           MOVE "READ" TO WSIOOperation
+           PERFORM LogIOError
+       END-PERFORM
+
+       CLOSE CustomerFile
+       CLOSE NameExceptions
+       STOP RUN.
+
+*> Builds CustomerData's FullName from FirstName/MiddleName/
+*> LastName, rewrites the record, logs an overflow to
+*> NameExceptions when the standardized name didn't fit, and
+*> journals the change either way
+StandardizeName.
+       MOVE FirstName TO WSBeforeFirstName
+       MOVE MiddleName TO WSBeforeMiddleName
+       MOVE LastName TO WSBeforeLastName
+       MOVE Street TO WSBeforeStreet
+       MOVE City TO WSBeforeCity
+       MOVE State TO WSBeforeState
+       MOVE Zip TO WSBeforeZip
+       MOVE Phone TO WSBeforePhone
+       MOVE CustStatus TO WSBeforeStatus
+       MOVE FullName TO WSBeforeFullName
+
+       MOVE "N" TO WSOverflowFlag
+       MOVE SPACES TO FullName
+       IF MiddleName = SPACES
+           STRING FUNCTION TRIM(FirstName) DELIMITED BY SIZE
+               SPACE
+               FUNCTION TRIM(LastName) DELIMITED BY SIZE
+               INTO FullName
+               ON OVERFLOW SET NameOverflow TO TRUE
+           END-STRING
+       ELSE
+           STRING FUNCTION TRIM(FirstName) DELIMITED BY SIZE
+               SPACE
+               FUNCTION TRIM(MiddleName) DELIMITED BY SIZE
+               SPACE
+               FUNCTION TRIM(LastName) DELIMITED BY SIZE
+               INTO FullName
+               ON OVERFLOW SET NameOverflow TO TRUE
+           END-STRING
+       END-IF
+
+       IF NameOverflow
+           PERFORM WriteNameException
+       END-IF
+
+       REWRITE CustomerData
+           INVALID KEY DISPLAY "Unable to update " IDNum
+       END-REWRITE
+       MOVE "REWRITE" TO WSIOOperation
+       PERFORM LogIOError
+       IF WSFileStatus = "00"
+           MOVE FirstName TO WSAfterFirstName
+           MOVE MiddleName TO WSAfterMiddleName
+           MOVE LastName TO WSAfterLastName
+           MOVE Street TO WSAfterStreet
+           MOVE City TO WSAfterCity
+           MOVE State TO WSAfterState
+           MOVE Zip TO WSAfterZip
+           MOVE Phone TO WSAfterPhone
+           MOVE CustStatus TO WSAfterStatus
+           MOVE FullName TO WSAfterFullName
+           MOVE "REWRITE" TO WSAuditOperation
+           PERFORM WriteAuditJournal
+       END-IF.
+
+*> Writes the offending IDNum and name to NameExceptions so
+*> the truncated ones can be found and fixed by hand
+WriteNameException.
+       MOVE SPACES TO NameExcLine
+       MOVE IDNum TO NEIDNum
+       MOVE FirstName TO NEFirstName
+       MOVE MiddleName TO NEMiddleName
+       MOVE LastName TO NELastName
+       WRITE NameExcLine
+       MOVE "WRITE" TO WSIOOperation
+       PERFORM LogNameExcError.
+
+*> Writes the status code, operation, and record key to the
+*> exception log whenever the last CustomerFile I-O didn't
+*> come back '00', ignoring the normal end-of-file status '10'
+LogIOError.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSFileStatus TO ELStatus
+           MOVE "CustomerFile" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE IDNum TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> Writes the status code and operation to the exception log
+*> whenever the last NameExceptions I-O didn't come back '00'
+LogNameExcError.
+       IF WSNameExcFileStatus NOT = "00"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSNameExcFileStatus TO ELStatus
+           MOVE "NameExceptions" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE ZERO TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> OPEN EXTEND aborts the run with status 35 if ExceptionLog
+*> doesn't exist yet, instead of creating it, so create it with
+*> a throwaway OPEN OUTPUT first the one time that happens
+OpenExceptionLog.
+       OPEN EXTEND ExceptionLog
+       IF WSExcLogFileStatus = "35"
+           OPEN OUTPUT ExceptionLog
+           CLOSE ExceptionLog
+           OPEN EXTEND ExceptionLog
+       END-IF.
+
+*> Appends a before/after image of the changed fields to the
+*> audit journal for every add or change to CustomerFile
+WriteAuditJournal.
+       PERFORM OpenAuditJournal
+       MOVE SPACES TO AuditJournalLine
+       MOVE FUNCTION CURRENT-DATE TO AudTimestamp
+       MOVE WSAuditOperation TO AudOperation
+       MOVE IDNum TO AudIDNum
+       MOVE WSBeforeImage TO AudBeforeImage
+       MOVE WSAfterImage TO AudAfterImage
+       WRITE AuditJournalLine
+       CLOSE AuditJournal.
+
+*> Same OPEN EXTEND-aborts-if-missing issue as ExceptionLog,
+*> fixed the same way
+OpenAuditJournal.
+       OPEN EXTEND AuditJournal
+       IF WSAuditFileStatus = "35"
+           OPEN OUTPUT AuditJournal
+           CLOSE AuditJournal
+           OPEN EXTEND AuditJournal
+       END-IF.
