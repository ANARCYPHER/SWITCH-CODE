@@ -0,0 +1,28 @@
+       >>SOURCE FORMAT FREE
+*> Compile with : cobc -m GETSUM.cob
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GETSUM.
+*> Generalized batch-totaling routine : accumulates a running
+*> record count and hash total across whatever the caller feeds
+*> it, one value at a time, instead of only adding two numbers.
+DATA DIVISION.
+*> These variables will be assigned by the calling program
+       LINKAGE SECTION.
+       01 LFunction  PIC X(4).
+           88 LInit  VALUE "INIT".
+           88 LAdd   VALUE "ADD ".
+       01 LValue     PIC 9(8).
+       01 LCount     PIC 9(8).
+       01 LHashTotal PIC 9(16).
+*> Place the variables in the same order in which they are passed
+PROCEDURE DIVISION USING LFunction, LValue, LCount, LHashTotal.
+       EVALUATE TRUE
+           WHEN LInit
+               MOVE ZERO TO LCount
+               MOVE ZERO TO LHashTotal
+           WHEN LAdd
+               ADD 1 TO LCount
+               ADD LValue TO LHashTotal
+       END-EVALUATE.
+
+EXIT PROGRAM.
