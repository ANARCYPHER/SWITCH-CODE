@@ -0,0 +1,232 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial6.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+*> Connect the name of the customer file name in this
+*> code to a file. Customer.dat is an indexed file keyed
+*> on IDNum so a single customer can be looked up directly
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       *> Exception log used whenever a CustomerFile I-O
+       *> operation doesn't come back with status '00'
+       SELECT ExceptionLog ASSIGN TO "IOError.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSExcLogFileStatus.
+       *> Audit trail of every add/change to CustomerFile, with
+       *> before and after images of the changed fields
+       SELECT AuditJournal ASSIGN TO "CustAudit.jnl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSAuditFileStatus.
+
+DATA DIVISION.
+*> File section describes data in files
+FILE SECTION.
+*> FD (File Description) describes the file layout
+FD CustomerFile.
+*> Design the customer record
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 CustName.
+           03 FirstName    PIC X(15).
+           03 MiddleName   PIC X(15).
+           03 LastName     PIC X(15).
+       02 CustAddress.
+           03 Street       PIC X(20).
+           03 City         PIC X(15).
+           03 State        PIC X(2).
+           03 Zip          PIC X(9).
+       02 Phone    PIC X(12).
+       02 CustStatus  PIC X VALUE "A".
+           88 ActiveCust VALUE "A".
+           88 ClosedCust VALUE "C".
+       *> Standardized "First Middle Last" name, built by CUSTSTD
+       02 FullName PIC X(32).
+
+*> Exception log record layout
+FD ExceptionLog.
+01 ExceptionLogLine.
+       02 ELStatus      PIC XX.
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELFile        PIC X(14).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELOperation   PIC X(10).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELKey         PIC 9(8).
+
+*> Audit journal record layout : who/when/what changed, with
+*> the before and after values of the changed fields
+FD AuditJournal.
+01 AuditJournalLine.
+       02 AudTimestamp   PIC X(21).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudOperation   PIC X(7).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudIDNum       PIC 9(8).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudBeforeImage.
+           03 AudBeforeName.
+               04 AudBeforeFirstName  PIC X(15).
+               04 AudBeforeMiddleName PIC X(15).
+               04 AudBeforeLastName   PIC X(15).
+           03 AudBeforeAddress.
+               04 AudBeforeStreet PIC X(20).
+               04 AudBeforeCity   PIC X(15).
+               04 AudBeforeState  PIC X(2).
+               04 AudBeforeZip    PIC X(9).
+           03 AudBeforePhone    PIC X(12).
+           03 AudBeforeStatus   PIC X.
+           03 AudBeforeFullName PIC X(32).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudAfterImage.
+           03 AudAfterName.
+               04 AudAfterFirstName  PIC X(15).
+               04 AudAfterMiddleName PIC X(15).
+               04 AudAfterLastName   PIC X(15).
+           03 AudAfterAddress.
+               04 AudAfterStreet PIC X(20).
+               04 AudAfterCity   PIC X(15).
+               04 AudAfterState  PIC X(2).
+               04 AudAfterZip    PIC X(9).
+           03 AudAfterPhone    PIC X(12).
+           03 AudAfterStatus   PIC X.
+           03 AudAfterFullName PIC X(32).
+
+WORKING-STORAGE SECTION.
+*> Holds the status of the last CustomerFile I-O operation
+01 WSFileStatus        PIC XX VALUE "00".
+01 WSExcLogFileStatus  PIC XX VALUE "00".
+01 WSAuditFileStatus   PIC XX VALUE "00".
+01 WSIOOperation       PIC X(10) VALUE SPACE.
+
+*> Before and after images of the fields being changed,
+*> moved into the audit journal record by WriteAuditJournal
+01 WSBeforeImage.
+       02 WSBeforeFirstName  PIC X(15).
+       02 WSBeforeMiddleName PIC X(15).
+       02 WSBeforeLastName   PIC X(15).
+       02 WSBeforeStreet     PIC X(20).
+       02 WSBeforeCity       PIC X(15).
+       02 WSBeforeState      PIC X(2).
+       02 WSBeforeZip        PIC X(9).
+       02 WSBeforePhone      PIC X(12).
+       02 WSBeforeStatus     PIC X.
+       02 WSBeforeFullName   PIC X(32).
+01 WSAfterImage.
+       02 WSAfterFirstName  PIC X(15).
+       02 WSAfterMiddleName PIC X(15).
+       02 WSAfterLastName   PIC X(15).
+       02 WSAfterStreet     PIC X(20).
+       02 WSAfterCity       PIC X(15).
+       02 WSAfterState      PIC X(2).
+       02 WSAfterZip        PIC X(9).
+       02 WSAfterPhone      PIC X(12).
+       02 WSAfterStatus     PIC X.
+       02 WSAfterFullName   PIC X(32).
+01 WSAuditOperation  PIC X(7).
+
+PROCEDURE DIVISION.
+*> COBOL focuses on working with external files or
+*> databases. Here we will work with an indexed file
+*> which is keyed on IDNum, so later programs can look up
+*> or correct a single record without rewriting the file.
+*> Field : Individual piece of information (First Name)
+*> Record : Collection of fields for an individual object
+*> File : Collection of numerous Records
+
+*> We process a file by loading one record into memory
+*> This is called a Record Buffer
+
+*> Open the file and if it doesn't exist create it
+*> Add data to all fields, write them to the file
+*> and close the file
+OPEN OUTPUT CustomerFile.
+       MOVE "OPEN" TO WSIOOperation.
+       PERFORM LogIOError.
+       MOVE 00001 TO IDNum.
+       MOVE 'Doug' TO FirstName.
+       MOVE SPACES TO MiddleName.
+       MOVE 'Thomas' TO LastName.
+       MOVE '123 Main St' TO Street.
+       MOVE 'Anytown' TO City.
+       MOVE 'NY' TO State.
+       MOVE '100010000' TO Zip.
+       MOVE '555-0100' TO Phone.
+       SET ActiveCust TO TRUE.
+       *> FullName is standardized later by CUSTSTD, not on entry
+       MOVE SPACES TO FullName.
+       MOVE SPACES TO WSBeforeImage.
+       WRITE CustomerData
+       END-WRITE.
+       MOVE "WRITE" TO WSIOOperation.
+       PERFORM LogIOError.
+       IF WSFileStatus = "00"
+           MOVE FirstName TO WSAfterFirstName
+           MOVE MiddleName TO WSAfterMiddleName
+           MOVE LastName TO WSAfterLastName
+           MOVE Street TO WSAfterStreet
+           MOVE City TO WSAfterCity
+           MOVE State TO WSAfterState
+           MOVE Zip TO WSAfterZip
+           MOVE Phone TO WSAfterPhone
+           MOVE CustStatus TO WSAfterStatus
+           MOVE FullName TO WSAfterFullName
+           MOVE "WRITE" TO WSAuditOperation
+           PERFORM WriteAuditJournal
+       END-IF.
+    CLOSE CustomerFile.
+STOP RUN.
+
+*> Writes the status code, operation, and record key to the
+*> exception log whenever the last I-O didn't come back '00',
+*> ignoring the normal end-of-file status '10'
+LogIOError.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSFileStatus TO ELStatus
+           MOVE "CustomerFile" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE IDNum TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> OPEN EXTEND aborts the run with status 35 if ExceptionLog
+*> doesn't exist yet, instead of creating it, so create it with
+*> a throwaway OPEN OUTPUT first the one time that happens
+OpenExceptionLog.
+       OPEN EXTEND ExceptionLog
+       IF WSExcLogFileStatus = "35"
+           OPEN OUTPUT ExceptionLog
+           CLOSE ExceptionLog
+           OPEN EXTEND ExceptionLog
+       END-IF.
+
+*> Appends a before/after image of the changed fields to the
+*> audit journal for every add or change to CustomerFile
+WriteAuditJournal.
+       PERFORM OpenAuditJournal
+       MOVE SPACES TO AuditJournalLine
+       MOVE FUNCTION CURRENT-DATE TO AudTimestamp
+       MOVE WSAuditOperation TO AudOperation
+       MOVE IDNum TO AudIDNum
+       MOVE WSBeforeImage TO AudBeforeImage
+       MOVE WSAfterImage TO AudAfterImage
+       WRITE AuditJournalLine
+       CLOSE AuditJournal.
+
+*> Same OPEN EXTEND-aborts-if-missing issue as ExceptionLog,
+*> fixed the same way
+OpenAuditJournal.
+       OPEN EXTEND AuditJournal
+       IF WSAuditFileStatus = "35"
+           OPEN OUTPUT AuditJournal
+           CLOSE AuditJournal
+           OPEN EXTEND AuditJournal
+       END-IF.
