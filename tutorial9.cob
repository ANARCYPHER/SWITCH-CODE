@@ -0,0 +1,305 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial9.
+*> Here we'll design and print a customer report
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> Define the file to save the report to
+       SELECT CustomerReport ASSIGN TO "CustReport.rpt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSReportFileStatus.
+       *> Delimited CSV export of the same CustomerData fields,
+       *> built alongside CustReport.rpt for the spreadsheet-based
+       *> reconciliation on the finance side
+       SELECT CustomerCSV ASSIGN TO "CustReport.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSCSVFileStatus.
+       *> The file that provides the data, indexed on IDNum
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       *> Exception log used whenever a CustomerFile or
+       *> CustomerReport I-O operation doesn't come back '00'
+       SELECT ExceptionLog ASSIGN TO "IOError.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSExcLogFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+*> Define FD and custom print line
+FD CustomerReport.
+01 PrintLine PIC X(48).
+
+*> Delimited CSV export record
+FD CustomerCSV.
+*> Sized for the worst case row (8+15+15+15+20+15+2+9+12+1+32
+*> field characters plus 10 comma separators = 154), with some
+*> headroom, so the STRING below can't silently truncate a row
+01 CSVLine PIC X(160).
+
+*> Info on customer data
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 CustName.
+           03 FirstName    PIC X(15).
+           03 MiddleName   PIC X(15).
+           03 LastName     PIC X(15).
+       02 CustAddress.
+           03 Street       PIC X(20).
+           03 City         PIC X(15).
+           03 State        PIC X(2).
+           03 Zip          PIC X(9).
+       02 Phone    PIC X(12).
+       02 CustStatus  PIC X VALUE "A".
+           88 ActiveCust VALUE "A".
+           88 ClosedCust VALUE "C".
+       *> Standardized "First Middle Last" name, built by CUSTSTD
+       02 FullName PIC X(32).
+
+*> Exception log record layout
+FD ExceptionLog.
+01 ExceptionLogLine.
+       02 ELStatus      PIC XX.
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELFile        PIC X(14).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELOperation   PIC X(10).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELKey         PIC 9(8).
+
+WORKING-STORAGE SECTION.
+*> Holds the status of the last I-O against each file
+01 WSFileStatus       PIC XX VALUE "00".
+01 WSReportFileStatus PIC XX VALUE "00".
+01 WSCSVFileStatus    PIC XX VALUE "00".
+01 WSExcLogFileStatus PIC XX VALUE "00".
+01 WSIOOperation      PIC X(10) VALUE SPACE.
+01 WSCustEOF          PIC X VALUE "N".
+       88 CustEOF VALUE "Y".
+*> Column headings for the CSV export
+01 CSVHeads PIC X(100) VALUE
+    "IDNum,FirstName,MiddleName,LastName,Street,City,State,Zip,Phone,Status,FullName".
+*> Holds one CSV-built line before it's written out
+01 WSCSVDetailLine PIC X(160).
+*> Copies of the free-text fields with any embedded comma
+*> replaced, so a comma in an address or name can't shift the
+*> columns after it when the CSV is opened in a spreadsheet
+01 WSCSVFirstName  PIC X(15).
+01 WSCSVMiddleName PIC X(15).
+01 WSCSVLastName   PIC X(15).
+01 WSCSVStreet     PIC X(20).
+01 WSCSVCity       PIC X(15).
+01 WSCSVPhone      PIC X(12).
+01 WSCSVFullName   PIC X(32).
+*> Break the report up into pieces
+01 PageHeading.
+       02 FILLER PIC X(13) VALUE "Customer List".
+01 PageFooting.
+       02 FILLER PIC X(15) VALUE SPACE.
+       02 FILLER PIC X(7) VALUE "Page : ".
+       02 PrnPageNum PIC Z9.
+*> Column headings for data
+01 Heads PIC X(48) VALUE
+    " IDNum       FirstName        LastName        St".
+*> Customer data to print with spaces defined
+01 CustomerDetailLine.
+       02 FILLER PIC X VALUE SPACE.
+       02 PrnCustID PIC 9(8).
+       02 FILLER PIC X(4) VALUE SPACE.
+       02 PrnFirstName PIC X(15).
+       02 FILLER PIC XX VALUE SPACE.
+       02 PrnLastName PIC X(15).
+       02 FILLER PIC XX VALUE SPACE.
+       02 PrnStatus PIC X.
+*> Printed at end of report
+01 ReportFooting PIC X(13) VALUE "END OF REPORT".
+*> Tracks number of lines used, when to print footer
+*> and new heading
+01 LineCount PIC 99 VALUE ZERO.
+       88 NewPageRequired VALUE 40 THRU 99.
+*> Track number of pages
+01 PageCount PIC 99 VALUE ZERO.
+
+PROCEDURE DIVISION.
+StartReport.
+       OPEN INPUT CustomerFile
+       MOVE "OPEN" TO WSIOOperation
+       PERFORM LogIOError
+       OPEN OUTPUT CustomerReport
+       MOVE "OPEN" TO WSIOOperation
+       PERFORM LogReportError
+       OPEN OUTPUT CustomerCSV
+       MOVE "OPEN" TO WSIOOperation
+       PERFORM LogCSVError
+       WRITE CSVLine FROM CSVHeads
+       MOVE "WRITE" TO WSIOOperation
+       PERFORM LogCSVError
+
+       MOVE 1 TO PageCount
+       PERFORM PrintPageHeading
+
+       READ CustomerFile NEXT
+           AT END SET CustEOF TO TRUE
+       END-READ
+       MOVE "READ" TO WSIOOperation
+       PERFORM LogIOError
+
+       PERFORM UNTIL CustEOF
+           PERFORM PrintDetailLine
+           READ CustomerFile NEXT
+               AT END SET CustEOF TO TRUE
+           END-READ
+           MOVE "READ" TO WSIOOperation
+           PERFORM LogIOError
+       END-PERFORM
+
+       PERFORM PrintPageFooting
+       WRITE PrintLine FROM ReportFooting
+       MOVE "WRITE" TO WSIOOperation
+       PERFORM LogReportError
+
+       CLOSE CustomerFile
+       CLOSE CustomerReport
+       CLOSE CustomerCSV
+       STOP RUN.
+
+PrintDetailLine.
+       *> Start a new page before the line would overflow it
+       IF NewPageRequired
+           PERFORM PrintPageFooting
+           PERFORM PrintPageHeading
+       END-IF
+
+       MOVE IDNum TO PrnCustID
+       MOVE FirstName TO PrnFirstName
+       MOVE LastName TO PrnLastName
+       MOVE CustStatus TO PrnStatus
+       WRITE PrintLine FROM CustomerDetailLine
+       MOVE "WRITE" TO WSIOOperation
+       PERFORM LogReportError
+       ADD 1 TO LineCount
+
+       PERFORM WriteCSVDetailLine.
+
+*> Builds one comma-delimited CSV line from the same
+*> CustomerData fields as the printed report and appends it
+*> to CustReport.csv
+WriteCSVDetailLine.
+       MOVE FirstName TO WSCSVFirstName
+       MOVE MiddleName TO WSCSVMiddleName
+       MOVE LastName TO WSCSVLastName
+       MOVE Street TO WSCSVStreet
+       MOVE City TO WSCSVCity
+       MOVE Phone TO WSCSVPhone
+       MOVE FullName TO WSCSVFullName
+       INSPECT WSCSVFirstName REPLACING ALL "," BY ";"
+       INSPECT WSCSVMiddleName REPLACING ALL "," BY ";"
+       INSPECT WSCSVLastName REPLACING ALL "," BY ";"
+       INSPECT WSCSVStreet REPLACING ALL "," BY ";"
+       INSPECT WSCSVCity REPLACING ALL "," BY ";"
+       INSPECT WSCSVPhone REPLACING ALL "," BY ";"
+       INSPECT WSCSVFullName REPLACING ALL "," BY ";"
+
+       MOVE SPACES TO WSCSVDetailLine
+       STRING IDNum DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WSCSVFirstName) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WSCSVMiddleName) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WSCSVLastName) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WSCSVStreet) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WSCSVCity) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(State) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(Zip) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WSCSVPhone) DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           CustStatus DELIMITED BY SIZE
+           "," DELIMITED BY SIZE
+           FUNCTION TRIM(WSCSVFullName) DELIMITED BY SIZE
+           INTO WSCSVDetailLine
+       END-STRING
+       WRITE CSVLine FROM WSCSVDetailLine
+       MOVE "WRITE" TO WSIOOperation
+       PERFORM LogCSVError.
+
+PrintPageHeading.
+       WRITE PrintLine FROM PageHeading
+       MOVE "WRITE" TO WSIOOperation
+       PERFORM LogReportError
+       WRITE PrintLine FROM Heads
+       PERFORM LogReportError
+       MOVE ZERO TO LineCount.
+
+PrintPageFooting.
+       MOVE PageCount TO PrnPageNum
+       WRITE PrintLine FROM PageFooting
+       MOVE "WRITE" TO WSIOOperation
+       PERFORM LogReportError
+       ADD 1 TO PageCount.
+
+*> Writes the status code, operation, and record key to the
+*> exception log whenever the last CustomerFile I-O didn't
+*> come back '00', ignoring the normal end-of-file status '10'
+LogIOError.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSFileStatus TO ELStatus
+           MOVE "CustomerFile" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE IDNum TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> Writes the status code and operation to the exception log
+*> whenever the last CustomerReport I-O didn't come back '00',
+*> ignoring the normal end-of-file status '10'
+LogReportError.
+       IF WSReportFileStatus NOT = "00" AND WSReportFileStatus NOT = "10"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSReportFileStatus TO ELStatus
+           MOVE "CustomerReport" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE ZERO TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> Writes the status code and operation to the exception log
+*> whenever the last CustomerCSV I-O didn't come back '00',
+*> ignoring the normal end-of-file status '10'
+LogCSVError.
+       IF WSCSVFileStatus NOT = "00" AND WSCSVFileStatus NOT = "10"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSCSVFileStatus TO ELStatus
+           MOVE "CustomerCSV" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE ZERO TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> OPEN EXTEND aborts the run with status 35 if ExceptionLog
+*> doesn't exist yet, instead of creating it, so create it with
+*> a throwaway OPEN OUTPUT first the one time that happens
+OpenExceptionLog.
+       OPEN EXTEND ExceptionLog
+       IF WSExcLogFileStatus = "35"
+           OPEN OUTPUT ExceptionLog
+           CLOSE ExceptionLog
+           OPEN EXTEND ExceptionLog
+       END-IF.
