@@ -0,0 +1,29 @@
+       >>SOURCE FORMAT FREE
+*> Compile with : cobc -x coboltut45.cob
+*> Execute : ./coboltut45
+IDENTIFICATION DIVISION.
+PROGRAM-ID. coboltut.
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+       01 Num1       PIC 9 VALUE 5.
+       01 Num2       PIC 9 VALUE 4.
+       01 WSFunction PIC X(4).
+       01 WSValue    PIC 9(8).
+       01 WSCount    PIC 9(8).
+       01 WSHashTotal PIC 9(16).
+PROCEDURE DIVISION.
+*> Call the subroutine in the other file and display the result
+*> GETSUM's LValue is PIC 9(8), so Num1/Num2 are moved into a
+*> field the same size before each call instead of being passed
+*> directly — passing the 1-digit demo variables would have
+*> GETSUM read 8 bytes starting at a 1-byte field
+MOVE "INIT" TO WSFunction.
+CALL 'GETSUM' USING WSFunction, WSValue, WSCount, WSHashTotal.
+MOVE "ADD " TO WSFunction.
+MOVE Num1 TO WSValue.
+CALL 'GETSUM' USING WSFunction, WSValue, WSCount, WSHashTotal.
+MOVE Num2 TO WSValue.
+CALL 'GETSUM' USING WSFunction, WSValue, WSCount, WSHashTotal.
+DISPLAY Num1 " + " Num2 " = " WSHashTotal.
+
+STOP RUN.
