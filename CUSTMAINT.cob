@@ -0,0 +1,303 @@
+       >>SOURCE FORMAT FREE
+*> Compile with : cobc -x CUSTMAINT.cob
+*> Execute : ./CUSTMAINT
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CustMaint.
+*> Maintains a single Customer.dat record at a time by
+*> IDNum instead of rewriting the whole file
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       *> Exception log used whenever a CustomerFile I-O
+       *> operation doesn't come back with status '00'
+       SELECT ExceptionLog ASSIGN TO "IOError.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSExcLogFileStatus.
+       *> Audit trail of every add/change to CustomerFile, with
+       *> before and after images of the changed fields
+       SELECT AuditJournal ASSIGN TO "CustAudit.jnl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSAuditFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 CustName.
+           03 FirstName    PIC X(15).
+           03 MiddleName   PIC X(15).
+           03 LastName     PIC X(15).
+       02 CustAddress.
+           03 Street       PIC X(20).
+           03 City         PIC X(15).
+           03 State        PIC X(2).
+           03 Zip          PIC X(9).
+       02 Phone    PIC X(12).
+       02 CustStatus  PIC X VALUE "A".
+           88 ActiveCust VALUE "A".
+           88 ClosedCust VALUE "C".
+       *> Standardized "First Middle Last" name, built by CUSTSTD
+       02 FullName PIC X(32).
+
+*> Exception log record layout
+FD ExceptionLog.
+01 ExceptionLogLine.
+       02 ELStatus      PIC XX.
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELFile        PIC X(14).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELOperation   PIC X(10).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELKey         PIC 9(8).
+
+*> Audit journal record layout : who/when/what changed, with
+*> the before and after values of the changed fields
+FD AuditJournal.
+01 AuditJournalLine.
+       02 AudTimestamp   PIC X(21).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudOperation   PIC X(7).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudIDNum       PIC 9(8).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudBeforeImage.
+           03 AudBeforeName.
+               04 AudBeforeFirstName  PIC X(15).
+               04 AudBeforeMiddleName PIC X(15).
+               04 AudBeforeLastName   PIC X(15).
+           03 AudBeforeAddress.
+               04 AudBeforeStreet PIC X(20).
+               04 AudBeforeCity   PIC X(15).
+               04 AudBeforeState  PIC X(2).
+               04 AudBeforeZip    PIC X(9).
+           03 AudBeforePhone    PIC X(12).
+           03 AudBeforeStatus   PIC X.
+           03 AudBeforeFullName PIC X(32).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudAfterImage.
+           03 AudAfterName.
+               04 AudAfterFirstName  PIC X(15).
+               04 AudAfterMiddleName PIC X(15).
+               04 AudAfterLastName   PIC X(15).
+           03 AudAfterAddress.
+               04 AudAfterStreet PIC X(20).
+               04 AudAfterCity   PIC X(15).
+               04 AudAfterState  PIC X(2).
+               04 AudAfterZip    PIC X(9).
+           03 AudAfterPhone    PIC X(12).
+           03 AudAfterStatus   PIC X.
+           03 AudAfterFullName PIC X(32).
+
+WORKING-STORAGE SECTION.
+01 WSTranCode   PIC X VALUE SPACE.
+       88 WSReadTran    VALUE "R", "r".
+       88 WSUpdateTran  VALUE "U", "u".
+       88 WSDeleteTran  VALUE "D", "d".
+       88 WSQuitTran    VALUE "Q", "q".
+*> Holds the status of the last CustomerFile I-O operation
+01 WSFileStatus        PIC XX VALUE "00".
+01 WSExcLogFileStatus  PIC XX VALUE "00".
+01 WSAuditFileStatus   PIC XX VALUE "00".
+01 WSIOOperation       PIC X(10) VALUE SPACE.
+
+*> Before and after images of the fields being changed,
+*> moved into the audit journal record by WriteAuditJournal
+01 WSBeforeImage.
+       02 WSBeforeFirstName  PIC X(15).
+       02 WSBeforeMiddleName PIC X(15).
+       02 WSBeforeLastName   PIC X(15).
+       02 WSBeforeStreet     PIC X(20).
+       02 WSBeforeCity       PIC X(15).
+       02 WSBeforeState      PIC X(2).
+       02 WSBeforeZip        PIC X(9).
+       02 WSBeforePhone      PIC X(12).
+       02 WSBeforeStatus     PIC X.
+       02 WSBeforeFullName   PIC X(32).
+01 WSAfterImage.
+       02 WSAfterFirstName  PIC X(15).
+       02 WSAfterMiddleName PIC X(15).
+       02 WSAfterLastName   PIC X(15).
+       02 WSAfterStreet     PIC X(20).
+       02 WSAfterCity       PIC X(15).
+       02 WSAfterState      PIC X(2).
+       02 WSAfterZip        PIC X(9).
+       02 WSAfterPhone      PIC X(12).
+       02 WSAfterStatus     PIC X.
+       02 WSAfterFullName   PIC X(32).
+01 WSAuditOperation  PIC X(7).
+
+PROCEDURE DIVISION.
+StartMaint.
+       OPEN I-O CustomerFile
+       MOVE "OPEN" TO WSIOOperation
+       PERFORM LogIOError
+
+       PERFORM UNTIL WSQuitTran
+           DISPLAY "R)ead, U)pdate, D)elete, Q)uit : " WITH NO ADVANCING
+           ACCEPT WSTranCode
+           EVALUATE TRUE
+               WHEN WSReadTran   PERFORM ReadCustomer
+               WHEN WSUpdateTran PERFORM UpdateCustomer
+               WHEN WSDeleteTran PERFORM DeleteCustomer
+               WHEN WSQuitTran   CONTINUE
+               WHEN OTHER        DISPLAY "Unknown option"
+           END-EVALUATE
+       END-PERFORM
+
+       CLOSE CustomerFile
+       STOP RUN.
+
+ReadCustomer.
+       DISPLAY "Customer ID : " WITH NO ADVANCING
+       ACCEPT IDNum
+       READ CustomerFile
+           INVALID KEY DISPLAY "Customer " IDNum " not found"
+           NOT INVALID KEY DISPLAY CustomerData
+       END-READ
+       MOVE "READ" TO WSIOOperation
+       PERFORM LogIOError.
+
+UpdateCustomer.
+       DISPLAY "Customer ID : " WITH NO ADVANCING
+       ACCEPT IDNum
+       READ CustomerFile
+           INVALID KEY DISPLAY "Customer " IDNum " not found"
+       END-READ
+       MOVE "READ" TO WSIOOperation
+       PERFORM LogIOError
+       IF WSFileStatus = "00"
+           MOVE FirstName TO WSBeforeFirstName
+           MOVE MiddleName TO WSBeforeMiddleName
+           MOVE LastName TO WSBeforeLastName
+           MOVE Street TO WSBeforeStreet
+           MOVE City TO WSBeforeCity
+           MOVE State TO WSBeforeState
+           MOVE Zip TO WSBeforeZip
+           MOVE Phone TO WSBeforePhone
+           MOVE CustStatus TO WSBeforeStatus
+           MOVE FullName TO WSBeforeFullName
+           DISPLAY "First Name : " WITH NO ADVANCING
+           ACCEPT FirstName
+           DISPLAY "Middle Name : " WITH NO ADVANCING
+           ACCEPT MiddleName
+           DISPLAY "Last Name : " WITH NO ADVANCING
+           ACCEPT LastName
+           DISPLAY "Street : " WITH NO ADVANCING
+           ACCEPT Street
+           DISPLAY "City : " WITH NO ADVANCING
+           ACCEPT City
+           DISPLAY "State : " WITH NO ADVANCING
+           ACCEPT State
+           DISPLAY "Zip : " WITH NO ADVANCING
+           ACCEPT Zip
+           DISPLAY "Phone : " WITH NO ADVANCING
+           ACCEPT Phone
+           DISPLAY "Status (A=Active, C=Closed) : " WITH NO ADVANCING
+           ACCEPT CustStatus
+           REWRITE CustomerData
+               INVALID KEY DISPLAY "Unable to update " IDNum
+           END-REWRITE
+           MOVE "REWRITE" TO WSIOOperation
+           PERFORM LogIOError
+           IF WSFileStatus = "00"
+               MOVE FirstName TO WSAfterFirstName
+               MOVE MiddleName TO WSAfterMiddleName
+               MOVE LastName TO WSAfterLastName
+               MOVE Street TO WSAfterStreet
+               MOVE City TO WSAfterCity
+               MOVE State TO WSAfterState
+               MOVE Zip TO WSAfterZip
+               MOVE Phone TO WSAfterPhone
+               MOVE CustStatus TO WSAfterStatus
+               MOVE FullName TO WSAfterFullName
+               MOVE "REWRITE" TO WSAuditOperation
+               PERFORM WriteAuditJournal
+           END-IF
+       END-IF.
+
+DeleteCustomer.
+       DISPLAY "Customer ID : " WITH NO ADVANCING
+       ACCEPT IDNum
+       READ CustomerFile
+           INVALID KEY DISPLAY "Customer " IDNum " not found"
+       END-READ
+       MOVE "READ" TO WSIOOperation
+       PERFORM LogIOError
+       IF WSFileStatus = "00"
+           MOVE FirstName TO WSBeforeFirstName
+           MOVE MiddleName TO WSBeforeMiddleName
+           MOVE LastName TO WSBeforeLastName
+           MOVE Street TO WSBeforeStreet
+           MOVE City TO WSBeforeCity
+           MOVE State TO WSBeforeState
+           MOVE Zip TO WSBeforeZip
+           MOVE Phone TO WSBeforePhone
+           MOVE CustStatus TO WSBeforeStatus
+           MOVE FullName TO WSBeforeFullName
+           DELETE CustomerFile RECORD
+               INVALID KEY DISPLAY "Unable to delete " IDNum
+           END-DELETE
+           MOVE "DELETE" TO WSIOOperation
+           PERFORM LogIOError
+           IF WSFileStatus = "00"
+               MOVE SPACES TO WSAfterImage
+               MOVE "DELETE" TO WSAuditOperation
+               PERFORM WriteAuditJournal
+           END-IF
+       END-IF.
+
+*> Writes the status code, operation, and record key to the
+*> exception log whenever the last I-O didn't come back '00',
+*> ignoring the normal end-of-file status '10'
+LogIOError.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSFileStatus TO ELStatus
+           MOVE "CustomerFile" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE IDNum TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> OPEN EXTEND aborts the run with status 35 if ExceptionLog
+*> doesn't exist yet, instead of creating it, so create it with
+*> a throwaway OPEN OUTPUT first the one time that happens
+OpenExceptionLog.
+       OPEN EXTEND ExceptionLog
+       IF WSExcLogFileStatus = "35"
+           OPEN OUTPUT ExceptionLog
+           CLOSE ExceptionLog
+           OPEN EXTEND ExceptionLog
+       END-IF.
+
+*> Appends a before/after image of the changed fields to the
+*> audit journal for every add or change to CustomerFile
+WriteAuditJournal.
+       PERFORM OpenAuditJournal
+       MOVE SPACES TO AuditJournalLine
+       MOVE FUNCTION CURRENT-DATE TO AudTimestamp
+       MOVE WSAuditOperation TO AudOperation
+       MOVE IDNum TO AudIDNum
+       MOVE WSBeforeImage TO AudBeforeImage
+       MOVE WSAfterImage TO AudAfterImage
+       WRITE AuditJournalLine
+       CLOSE AuditJournal.
+
+*> Same OPEN EXTEND-aborts-if-missing issue as ExceptionLog,
+*> fixed the same way
+OpenAuditJournal.
+       OPEN EXTEND AuditJournal
+       IF WSAuditFileStatus = "35"
+           OPEN OUTPUT AuditJournal
+           CLOSE AuditJournal
+           OPEN EXTEND AuditJournal
+       END-IF.
