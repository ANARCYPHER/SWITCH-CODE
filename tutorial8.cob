@@ -0,0 +1,114 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial8.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS SEQUENTIAL
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       *> Exception log used whenever a CustomerFile I-O
+       *> operation doesn't come back with status '00'
+       SELECT ExceptionLog ASSIGN TO "IOError.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSExcLogFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 CustName.
+           03 FirstName    PIC X(15).
+           03 MiddleName   PIC X(15).
+           03 LastName     PIC X(15).
+       02 CustAddress.
+           03 Street       PIC X(20).
+           03 City         PIC X(15).
+           03 State        PIC X(2).
+           03 Zip          PIC X(9).
+       02 Phone    PIC X(12).
+       02 CustStatus  PIC X VALUE "A".
+           88 ActiveCust VALUE "A".
+           88 ClosedCust VALUE "C".
+       *> Standardized "First Middle Last" name, built by CUSTSTD
+       02 FullName PIC X(32).
+
+*> Exception log record layout
+FD ExceptionLog.
+01 ExceptionLogLine.
+       02 ELStatus      PIC XX.
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELFile        PIC X(14).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELOperation   PIC X(10).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELKey         PIC 9(8).
+
+WORKING-STORAGE SECTION.
+01 WSCustomer.
+       02 WSIDNum    PIC 9(8).
+       02 WSCustName.
+           03 WSFirstName    PIC X(15).
+           03 WSMiddleName   PIC X(15).
+           03 WSLastName     PIC X(15).
+       02 WSCustAddress.
+           03 WSStreet      PIC X(20).
+           03 WSCity        PIC X(15).
+           03 WSState       PIC X(2).
+           03 WSZip         PIC X(9).
+       02 WSPhone    PIC X(12).
+       02 WSCustStatus  PIC X.
+       02 WSFullName    PIC X(32).
+*> NEW : Used to react to end of file
+01 WSEOF   PIC A(1).
+*> Holds the status of the last CustomerFile I-O operation
+01 WSFileStatus       PIC XX VALUE "00".
+01 WSExcLogFileStatus PIC XX VALUE "00".
+01 WSIOOperation      PIC X(10) VALUE SPACE.
+
+PROCEDURE DIVISION.
+*> Input is used to read from the file, in ascending
+*> key order since CustomerFile is now indexed on IDNum
+OPEN INPUT CustomerFile.
+       MOVE "OPEN" TO WSIOOperation.
+       PERFORM LogIOError.
+       PERFORM UNTIL WSEOF='Y'
+           READ CustomerFile NEXT INTO WSCustomer
+               AT END MOVE 'Y' TO WSEOF
+               NOT AT END DISPLAY WSCustomer
+            END-READ
+            MOVE "READ" TO WSIOOperation
+            PERFORM LogIOError
+        END-PERFORM.
+    CLOSE CustomerFile.
+STOP RUN.
+
+*> Writes the status code, operation, and record key to the
+*> exception log whenever the last I-O didn't come back '00',
+*> ignoring the normal end-of-file status '10'
+LogIOError.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSFileStatus TO ELStatus
+           MOVE "CustomerFile" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE IDNum TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> OPEN EXTEND aborts the run with status 35 if ExceptionLog
+*> doesn't exist yet, instead of creating it, so create it with
+*> a throwaway OPEN OUTPUT first the one time that happens
+OpenExceptionLog.
+       OPEN EXTEND ExceptionLog
+       IF WSExcLogFileStatus = "35"
+           OPEN OUTPUT ExceptionLog
+           CLOSE ExceptionLog
+           OPEN EXTEND ExceptionLog
+       END-IF.
