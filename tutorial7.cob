@@ -0,0 +1,355 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. tutorial7.
+*> Loads new customers from a batch transaction file instead of
+*> ACCEPTing one record at a time, and checkpoints the last
+*> transaction number successfully applied so a job that abends
+*> partway through can be restarted instead of rerun from scratch.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+       *> DYNAMIC, not SEQUENTIAL : incoming transactions are only
+       *> guaranteed ordered by TranNum, not by the new customer's
+       *> IDNum, and WRITE under SEQUENTIAL access requires ascending
+       *> key order regardless of whether the key is really a duplicate
+       SELECT CustomerFile ASSIGN TO "Customer.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS IDNum
+           FILE STATUS IS WSFileStatus.
+       *> New-customer transactions to apply, one per record
+       SELECT CustTranFile ASSIGN TO "CustTran.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSTranFileStatus.
+       *> Last transaction number successfully applied, so a
+       *> restarted run knows where to pick back up
+       SELECT CheckpointFile ASSIGN TO "CustTran.chk"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSCheckFileStatus.
+       *> Exception log used whenever a CustomerFile I-O
+       *> operation doesn't come back with status '00'
+       SELECT ExceptionLog ASSIGN TO "IOError.log"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSExcLogFileStatus.
+       *> Audit trail of every add/change to CustomerFile, with
+       *> before and after images of the changed fields
+       SELECT AuditJournal ASSIGN TO "CustAudit.jnl"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WSAuditFileStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD CustomerFile.
+01 CustomerData.
+       02 IDNum    PIC 9(8).
+       02 CustName.
+           03 FirstName    PIC X(15).
+           03 MiddleName   PIC X(15).
+           03 LastName     PIC X(15).
+       02 CustAddress.
+           03 Street       PIC X(20).
+           03 City         PIC X(15).
+           03 State        PIC X(2).
+           03 Zip          PIC X(9).
+       02 Phone    PIC X(12).
+       02 CustStatus  PIC X VALUE "A".
+           88 ActiveCust VALUE "A".
+           88 ClosedCust VALUE "C".
+       *> Standardized "First Middle Last" name, built by CUSTSTD
+       02 FullName PIC X(32).
+
+*> One new-customer transaction : the transaction number
+*> followed by the same fields CustomerData carries
+FD CustTranFile.
+01 TranRecord.
+       02 TranNum       PIC 9(8).
+       02 TranIDNum     PIC 9(8).
+       02 TranFirstName PIC X(15).
+       02 TranLastName  PIC X(15).
+       02 TranStreet    PIC X(20).
+       02 TranCity      PIC X(15).
+       02 TranState     PIC X(2).
+       02 TranZip       PIC X(9).
+       02 TranPhone     PIC X(12).
+       02 TranStatus    PIC X.
+
+*> Holds the transaction number of the last transaction
+*> successfully applied to CustomerFile
+FD CheckpointFile.
+01 CheckpointRecord.
+       02 CheckTranNum  PIC 9(8).
+
+*> Exception log record layout
+FD ExceptionLog.
+01 ExceptionLogLine.
+       02 ELStatus      PIC XX.
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELFile        PIC X(14).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELOperation   PIC X(10).
+       02 FILLER        PIC X VALUE SPACE.
+       02 ELKey         PIC 9(8).
+
+*> Audit journal record layout : who/when/what changed, with
+*> the before and after values of the changed fields
+FD AuditJournal.
+01 AuditJournalLine.
+       02 AudTimestamp   PIC X(21).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudOperation   PIC X(7).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudIDNum       PIC 9(8).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudBeforeImage.
+           03 AudBeforeName.
+               04 AudBeforeFirstName  PIC X(15).
+               04 AudBeforeMiddleName PIC X(15).
+               04 AudBeforeLastName   PIC X(15).
+           03 AudBeforeAddress.
+               04 AudBeforeStreet PIC X(20).
+               04 AudBeforeCity   PIC X(15).
+               04 AudBeforeState  PIC X(2).
+               04 AudBeforeZip    PIC X(9).
+           03 AudBeforePhone    PIC X(12).
+           03 AudBeforeStatus   PIC X.
+           03 AudBeforeFullName PIC X(32).
+       02 FILLER         PIC X VALUE SPACE.
+       02 AudAfterImage.
+           03 AudAfterName.
+               04 AudAfterFirstName  PIC X(15).
+               04 AudAfterMiddleName PIC X(15).
+               04 AudAfterLastName   PIC X(15).
+           03 AudAfterAddress.
+               04 AudAfterStreet PIC X(20).
+               04 AudAfterCity   PIC X(15).
+               04 AudAfterState  PIC X(2).
+               04 AudAfterZip    PIC X(9).
+           03 AudAfterPhone    PIC X(12).
+           03 AudAfterStatus   PIC X.
+           03 AudAfterFullName PIC X(32).
+
+WORKING-STORAGE SECTION.
+*> Holds the status of the last CustomerFile I-O operation
+01 WSFileStatus       PIC XX VALUE "00".
+01 WSTranFileStatus   PIC XX VALUE "00".
+01 WSCheckFileStatus  PIC XX VALUE "00".
+01 WSExcLogFileStatus PIC XX VALUE "00".
+01 WSAuditFileStatus  PIC XX VALUE "00".
+01 WSIOOperation      PIC X(10) VALUE SPACE.
+
+01 WSLastApplied  PIC 9(8) VALUE ZERO.
+01 WSAppliedCount PIC 9(8) VALUE ZERO.
+01 WSTranEOF      PIC X VALUE "N".
+       88 TranEOF VALUE "Y".
+
+*> Set once any transaction this run fails to apply, so the
+*> checkpoint stops advancing from that point on instead of
+*> requiring every TranNum from here to be strictly contiguous
+01 WSGapPending   PIC X VALUE "N".
+       88 GapPending VALUE "Y".
+
+*> Checkpoint is written after this many transactions are applied,
+*> and again at end of run
+01 WSCheckpointEvery PIC 9(4) VALUE 1000.
+
+*> Before and after images of the fields being changed,
+*> moved into the audit journal record by WriteAuditJournal
+01 WSBeforeImage.
+       02 WSBeforeFirstName  PIC X(15).
+       02 WSBeforeMiddleName PIC X(15).
+       02 WSBeforeLastName   PIC X(15).
+       02 WSBeforeStreet     PIC X(20).
+       02 WSBeforeCity       PIC X(15).
+       02 WSBeforeState      PIC X(2).
+       02 WSBeforeZip        PIC X(9).
+       02 WSBeforePhone      PIC X(12).
+       02 WSBeforeStatus     PIC X.
+       02 WSBeforeFullName   PIC X(32).
+01 WSAfterImage.
+       02 WSAfterFirstName  PIC X(15).
+       02 WSAfterMiddleName PIC X(15).
+       02 WSAfterLastName   PIC X(15).
+       02 WSAfterStreet     PIC X(20).
+       02 WSAfterCity       PIC X(15).
+       02 WSAfterState      PIC X(2).
+       02 WSAfterZip        PIC X(9).
+       02 WSAfterPhone      PIC X(12).
+       02 WSAfterStatus     PIC X.
+       02 WSAfterFullName   PIC X(32).
+01 WSAuditOperation  PIC X(7).
+
+PROCEDURE DIVISION.
+StartLoad.
+       PERFORM ReadCheckpoint
+
+       OPEN I-O CustomerFile
+       MOVE "OPEN" TO WSIOOperation
+       PERFORM LogIOError
+
+       OPEN INPUT CustTranFile
+
+       PERFORM ReadTransaction
+       PERFORM UNTIL TranEOF
+           IF TranNum > WSLastApplied
+               PERFORM ApplyTransaction
+               *> Advance the checkpoint to this transaction once its
+               *> WRITE has actually succeeded - TranNum doesn't have
+               *> to be contiguous, just ascending. But once any
+               *> transaction this run has failed to apply, stop
+               *> advancing for the rest of the run, so that failed
+               *> transaction can't be jumped over and permanently
+               *> skipped just because a later one goes on to succeed
+               IF WSFileStatus = "00"
+                   IF NOT GapPending
+                       MOVE TranNum TO WSLastApplied
+                       ADD 1 TO WSAppliedCount
+                       IF WSAppliedCount >= WSCheckpointEvery
+                           PERFORM WriteCheckpoint
+                           MOVE ZERO TO WSAppliedCount
+                       END-IF
+                   END-IF
+               ELSE
+                   SET GapPending TO TRUE
+               END-IF
+           END-IF
+           PERFORM ReadTransaction
+       END-PERFORM
+
+       PERFORM WriteCheckpoint
+
+       CLOSE CustTranFile
+       CLOSE CustomerFile
+       STOP RUN.
+
+*> Reads the checkpoint file, if one exists, so a restarted run
+*> skips every transaction already applied on a prior run
+ReadCheckpoint.
+       MOVE ZERO TO WSLastApplied
+       OPEN INPUT CheckpointFile
+       IF WSCheckFileStatus = "00"
+           READ CheckpointFile
+               AT END CONTINUE
+               NOT AT END MOVE CheckTranNum TO WSLastApplied
+           END-READ
+           CLOSE CheckpointFile
+       END-IF.
+
+*> Rewrites the checkpoint file with the last transaction number
+*> successfully applied, so a future restart can resume from here
+WriteCheckpoint.
+       OPEN OUTPUT CheckpointFile
+       MOVE WSLastApplied TO CheckTranNum
+       WRITE CheckpointRecord
+       CLOSE CheckpointFile.
+
+ReadTransaction.
+       READ CustTranFile
+           AT END SET TranEOF TO TRUE
+       END-READ
+       MOVE "READ" TO WSIOOperation
+       PERFORM LogTranError.
+
+*> Moves one transaction's fields into CustomerData and writes
+*> the new customer to CustomerFile
+ApplyTransaction.
+       MOVE TranIDNum TO IDNum
+       MOVE TranFirstName TO FirstName
+       MOVE SPACES TO MiddleName
+       MOVE TranLastName TO LastName
+       MOVE TranStreet TO Street
+       MOVE TranCity TO City
+       MOVE TranState TO State
+       MOVE TranZip TO Zip
+       MOVE TranPhone TO Phone
+       IF TranStatus = "C"
+           SET ClosedCust TO TRUE
+       ELSE
+           SET ActiveCust TO TRUE
+       END-IF
+       *> FullName is standardized later by CUSTSTD, not on load
+       MOVE SPACES TO FullName
+       MOVE SPACES TO WSBeforeImage
+       WRITE CustomerData
+           INVALID KEY DISPLAY "Customer ID " IDNum " already exists"
+       END-WRITE
+       MOVE "WRITE" TO WSIOOperation
+       PERFORM LogIOError
+       IF WSFileStatus = "00"
+           MOVE FirstName TO WSAfterFirstName
+           MOVE MiddleName TO WSAfterMiddleName
+           MOVE LastName TO WSAfterLastName
+           MOVE Street TO WSAfterStreet
+           MOVE City TO WSAfterCity
+           MOVE State TO WSAfterState
+           MOVE Zip TO WSAfterZip
+           MOVE Phone TO WSAfterPhone
+           MOVE CustStatus TO WSAfterStatus
+           MOVE FullName TO WSAfterFullName
+           MOVE "WRITE" TO WSAuditOperation
+           PERFORM WriteAuditJournal
+       END-IF.
+
+*> Writes the status code, operation, and record key to the
+*> exception log whenever the last I-O didn't come back '00',
+*> ignoring the normal end-of-file status '10'
+LogIOError.
+       IF WSFileStatus NOT = "00" AND WSFileStatus NOT = "10"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSFileStatus TO ELStatus
+           MOVE "CustomerFile" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE IDNum TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> Writes the status code, operation, and transaction number to
+*> the exception log whenever the last CustTranFile I-O didn't
+*> come back '00', ignoring the normal end-of-file status '10'
+LogTranError.
+       IF WSTranFileStatus NOT = "00" AND WSTranFileStatus NOT = "10"
+           PERFORM OpenExceptionLog
+           MOVE SPACES TO ExceptionLogLine
+           MOVE WSTranFileStatus TO ELStatus
+           MOVE "CustTranFile" TO ELFile
+           MOVE WSIOOperation TO ELOperation
+           MOVE TranNum TO ELKey
+           WRITE ExceptionLogLine
+           CLOSE ExceptionLog
+       END-IF.
+
+*> OPEN EXTEND aborts the run with status 35 if ExceptionLog
+*> doesn't exist yet, instead of creating it, so create it with
+*> a throwaway OPEN OUTPUT first the one time that happens
+OpenExceptionLog.
+       OPEN EXTEND ExceptionLog
+       IF WSExcLogFileStatus = "35"
+           OPEN OUTPUT ExceptionLog
+           CLOSE ExceptionLog
+           OPEN EXTEND ExceptionLog
+       END-IF.
+
+*> Appends a before/after image of the changed fields to the
+*> audit journal for every add or change to CustomerFile
+WriteAuditJournal.
+       PERFORM OpenAuditJournal
+       MOVE SPACES TO AuditJournalLine
+       MOVE FUNCTION CURRENT-DATE TO AudTimestamp
+       MOVE WSAuditOperation TO AudOperation
+       MOVE IDNum TO AudIDNum
+       MOVE WSBeforeImage TO AudBeforeImage
+       MOVE WSAfterImage TO AudAfterImage
+       WRITE AuditJournalLine
+       CLOSE AuditJournal.
+
+*> Same OPEN EXTEND-aborts-if-missing issue as ExceptionLog,
+*> fixed the same way
+OpenAuditJournal.
+       OPEN EXTEND AuditJournal
+       IF WSAuditFileStatus = "35"
+           OPEN OUTPUT AuditJournal
+           CLOSE AuditJournal
+           OPEN EXTEND AuditJournal
+       END-IF.
